@@ -0,0 +1,220 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANTENEDOR-MAESTROS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARTICULOS
+           ASSIGN TO
+           "..\articulos.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS art-cab-clave
+           FILE STATUS IS w-fs-art.
+           SELECT COMPONENTES
+           ASSIGN TO
+           "..\componentes.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS comp-cod
+           FILE STATUS IS w-fs-comp.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARTICULOS.
+       01  art-reg-cab.
+           03 art-cab-tiporeg pic 9.
+           03 art-cab-clave.
+               05 art-cab-cod  pic x(3).
+               05 art-cab-secu pic 9(3).
+           03 art-cab-nombre pic x(20).
+       01  art-reg-det.
+           03 art-det-tiporeg pic 9.
+           03 art-det-clave.
+               05 art-det-cod  pic x(3).
+               05 art-det-secu pic 9(3).
+           03 art-det-comp pic x(3).
+           03 art-det-cant pic 99.
+           03 art-det-tipo-comp pic 9.
+
+       FD  COMPONENTES.
+       01  comp-registro.
+           03 comp-cod pic x(3).
+           03 comp-nombre pic x(20).
+           03 comp-cant-stock pic 9(6).
+
+       WORKING-STORAGE SECTION.
+       01  w-fs-art  pic xx.
+       01  w-fs-comp pic xx.
+       01  w-opcion  pic 9.
+       01  w-continuar pic 9 value 1.
+       01  w-cod-articulo-actual pic x(3).
+       01  w-secu-actual pic 9(3).
+       01  w-otro-detalle pic 9.
+       01  w-sigue-buscando pic 9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 05-ABRIR-ARCHIVOS.
+           PERFORM UNTIL w-continuar = 0
+               PERFORM 10-MOSTRAR-MENU
+               PERFORM 20-EJECUTAR-OPCION
+           END-PERFORM.
+           CLOSE ARTICULOS.
+           CLOSE COMPONENTES.
+           STOP RUN.
+
+       05-ABRIR-ARCHIVOS.
+           OPEN I-O ARTICULOS.
+           IF w-fs-art = "35"
+               OPEN OUTPUT ARTICULOS
+               CLOSE ARTICULOS
+               OPEN I-O ARTICULOS
+           END-IF.
+           OPEN I-O COMPONENTES.
+           IF w-fs-comp = "35"
+               OPEN OUTPUT COMPONENTES
+               CLOSE COMPONENTES
+               OPEN I-O COMPONENTES
+           END-IF.
+
+       10-MOSTRAR-MENU.
+           DISPLAY " ".
+           DISPLAY "1 - ALTA DE ARTICULO (ENCABEZADO + DETALLES)".
+           DISPLAY "2 - AGREGAR DETALLE A UN ARTICULO EXISTENTE".
+           DISPLAY "3 - ALTA DE COMPONENTE".
+           DISPLAY "4 - CORREGIR COMPONENTE".
+           DISPLAY "5 - CORREGIR NOMBRE DE ARTICULO".
+           DISPLAY "6 - SALIR".
+           DISPLAY "OPCION: " WITH NO ADVANCING.
+           ACCEPT w-opcion.
+
+       20-EJECUTAR-OPCION.
+           EVALUATE w-opcion
+               WHEN 1 PERFORM 100-ALTA-ARTICULO
+               WHEN 2 PERFORM 200-AGREGAR-DETALLE
+               WHEN 3 PERFORM 300-ALTA-COMPONENTE
+               WHEN 4 PERFORM 400-CORREGIR-COMPONENTE
+               WHEN 5 PERFORM 500-CORREGIR-ARTICULO
+               WHEN 6 MOVE 0 TO w-continuar
+               WHEN OTHER DISPLAY "OPCION INVALIDA"
+           END-EVALUATE.
+
+       100-ALTA-ARTICULO.
+           DISPLAY "CODIGO DE ARTICULO: " WITH NO ADVANCING.
+           ACCEPT art-cab-cod.
+           MOVE 1 TO art-cab-tiporeg.
+           MOVE 0 TO art-cab-secu.
+           DISPLAY "NOMBRE: " WITH NO ADVANCING.
+           ACCEPT art-cab-nombre.
+           WRITE art-reg-cab
+               INVALID KEY
+                   DISPLAY "EL ARTICULO YA EXISTE"
+               NOT INVALID KEY
+                   MOVE art-cab-cod TO w-cod-articulo-actual
+                   PERFORM 110-CARGAR-DETALLES
+           END-WRITE.
+
+       110-CARGAR-DETALLES.
+           MOVE 0 TO w-secu-actual.
+           MOVE 1 TO w-otro-detalle.
+           PERFORM UNTIL w-otro-detalle = 0
+               ADD 1 TO w-secu-actual
+               PERFORM 220-CARGAR-UN-DETALLE
+               DISPLAY "AGREGAR OTRO DETALLE (1=SI 0=NO): "
+                   WITH NO ADVANCING
+               ACCEPT w-otro-detalle
+           END-PERFORM.
+
+       200-AGREGAR-DETALLE.
+           DISPLAY "CODIGO DE ARTICULO: " WITH NO ADVANCING.
+           ACCEPT art-cab-cod.
+           MOVE art-cab-cod TO w-cod-articulo-actual.
+           MOVE 0 TO art-cab-secu.
+           READ ARTICULOS
+               INVALID KEY
+                   DISPLAY "EL ARTICULO NO EXISTE"
+               NOT INVALID KEY
+                   PERFORM 210-BUSCAR-PROXIMA-SECUENCIA
+                   PERFORM 220-CARGAR-UN-DETALLE
+           END-READ.
+
+       210-BUSCAR-PROXIMA-SECUENCIA.
+           MOVE 0 TO w-secu-actual.
+           MOVE 1 TO w-sigue-buscando.
+           PERFORM UNTIL w-sigue-buscando = 0
+               ADD 1 TO w-secu-actual
+               MOVE w-cod-articulo-actual TO art-det-cod
+               MOVE w-secu-actual TO art-det-secu
+               READ ARTICULOS
+                   INVALID KEY MOVE 0 TO w-sigue-buscando
+               END-READ
+           END-PERFORM.
+
+       220-CARGAR-UN-DETALLE.
+           DISPLAY "CODIGO DE COMPONENTE (O SUB-KIT): "
+               WITH NO ADVANCING.
+           ACCEPT art-det-comp.
+           DISPLAY "CANTIDAD POR UNIDAD: " WITH NO ADVANCING.
+           ACCEPT art-det-cant.
+           DISPLAY "TIPO (1=COMPONENTE 2=SUB-KIT): "
+               WITH NO ADVANCING.
+           ACCEPT art-det-tipo-comp.
+           MOVE 2 TO art-det-tiporeg.
+           MOVE w-cod-articulo-actual TO art-det-cod.
+           MOVE w-secu-actual TO art-det-secu.
+           WRITE art-reg-det
+               INVALID KEY DISPLAY "ERROR AL GRABAR EL DETALLE"
+           END-WRITE.
+
+       300-ALTA-COMPONENTE.
+           DISPLAY "CODIGO DE COMPONENTE: " WITH NO ADVANCING.
+           ACCEPT comp-cod.
+           DISPLAY "NOMBRE: " WITH NO ADVANCING.
+           ACCEPT comp-nombre.
+           DISPLAY "STOCK DISPONIBLE: " WITH NO ADVANCING.
+           ACCEPT comp-cant-stock.
+           WRITE comp-registro
+               INVALID KEY DISPLAY "EL COMPONENTE YA EXISTE"
+           END-WRITE.
+
+       400-CORREGIR-COMPONENTE.
+           DISPLAY "CODIGO DE COMPONENTE A CORREGIR: "
+               WITH NO ADVANCING.
+           ACCEPT comp-cod.
+           READ COMPONENTES
+               INVALID KEY
+                   DISPLAY "EL COMPONENTE NO EXISTE"
+               NOT INVALID KEY
+                   DISPLAY "NUEVO NOMBRE: " WITH NO ADVANCING
+                   ACCEPT comp-nombre
+                   DISPLAY "NUEVO STOCK: " WITH NO ADVANCING
+                   ACCEPT comp-cant-stock
+                   REWRITE comp-registro
+                       INVALID KEY
+                           DISPLAY "ERROR AL CORREGIR EL COMPONENTE"
+                   END-REWRITE
+           END-READ.
+
+       500-CORREGIR-ARTICULO.
+           DISPLAY "CODIGO DE ARTICULO A CORREGIR: "
+               WITH NO ADVANCING.
+           ACCEPT art-cab-cod.
+           MOVE 0 TO art-cab-secu.
+           READ ARTICULOS
+               INVALID KEY
+                   DISPLAY "EL ARTICULO NO EXISTE"
+               NOT INVALID KEY
+                   DISPLAY "NUEVO NOMBRE: " WITH NO ADVANCING
+                   ACCEPT art-cab-nombre
+                   REWRITE art-reg-cab
+                       INVALID KEY
+                           DISPLAY "ERROR AL CORREGIR EL ARTICULO"
+                   END-REWRITE
+           END-READ.
+       END PROGRAM MANTENEDOR-MAESTROS.
