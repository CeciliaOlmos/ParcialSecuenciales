@@ -16,16 +16,24 @@
            ORGANIZATION is line sequential.
            SELECT ARTICULOS
            ASSIGN TO
-           "..\articulos.txt"
-           ORGANIZATION is line SEQUENTIAL.
+           "..\articulos.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS art-cab-clave
+           FILE STATUS IS w-fs-art.
            SELECT COMPONENTES
            ASSIGN TO
-           "..\componentes.txt"
-           ORGANIZATION is line sequential.
+           "..\componentes.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS comp-cod
+           FILE STATUS IS w-fs-comp.
            SELECT ARCH-SORT-VENTAS
            ASSIGN TO "sortwork".
            SELECT LISTADO
            ASSIGN TO PRINTER,"..\impArt.dat".
+           SELECT EXCEPCIONES
+           ASSIGN TO PRINTER,"..\excVentas.dat".
        DATA DIVISION.
        FILE SECTION.
        FD  VENTAS.
@@ -33,27 +41,36 @@
            03 ven-factura pic 9(8).
            03 ven-art pic x(3).
            03 ven-cant pic 9(3).
+           03 ven-fecha pic 9(8).
 
        FD  ARTICULOS.
        01  art-reg-cab.
            03 art-cab-tiporeg pic 9.
-           03 art-cab-cod pic x(3).
+           03 art-cab-clave.
+               05 art-cab-cod  pic x(3).
+               05 art-cab-secu pic 9(3).
            03 art-cab-nombre pic x(20).
        01  art-reg-det.
            03 art-det-tiporeg pic 9.
-           03 art-det-comp pic 99.
+           03 art-det-clave.
+               05 art-det-cod  pic x(3).
+               05 art-det-secu pic 9(3).
+           03 art-det-comp pic x(3).
            03 art-det-cant pic 99.
+           03 art-det-tipo-comp pic 9.
 
        FD  COMPONENTES.
        01  comp-registro.
-           03 comp-cod pic 99.
+           03 comp-cod pic x(3).
            03 comp-nombre pic x(20).
+           03 comp-cant-stock pic 9(6).
 
        SD  ARCH-SORT-VENTAS.
        01  srt-ventas-reg.
            03 srt-ven-factura pic 9(8).
            03 srt-ven-articulo pic x(3).
            03 srt-ven-cant pic 9(3).
+           03 srt-ven-fecha pic 9(8).
 
        FD  LISTADO
            LINAGE IS 60 LINES
@@ -62,17 +79,78 @@
            lines at BOTTOM 1.
        01  lis-reg pic x(80).
 
+       FD  EXCEPCIONES
+           LINAGE IS 60 LINES
+           with FOOTING AT 50
+           lines at top 1
+           lines at BOTTOM 1.
+       01  exc-reg pic x(80).
+
        WORKING-STORAGE SECTION.
        01  w-flag-sort pic 9.
            88 fin-archivo value 0.
+       01  w-cant-registros pic 9(6) value zero.
+       01  w-total-unidades pic 9(7) value zero.
+       01  w-total-grand-comp pic 9(8) value zero.
        01  w-flag-art PIC 9.
-       01  w-sort-art-ant pic 9(3).
-       01  w-sort-cant pic 99.
-       01  w-cant-total pic 999.
-       01  w-total-comp pic 999.
+       01  w-fs-art  pic xx.
+       01  w-fs-comp pic xx.
+       01  w-flag-ventas pic 9.
+       01  w-total-exc pic 9(4) value zero.
+       01  w-linea-cmd pic x(40).
+       01  w-fecha-desde-x pic x(8).
+       01  w-fecha-hasta-x pic x(8).
+       01  w-fecha-desde pic 9(8) value zero.
+       01  w-fecha-hasta pic 9(8) value 99999999.
+       01  w-sort-art-ant pic x(3).
+       01  w-sort-cant pic 9(5).
+       01  w-cant-total pic 9(9).
+       01  w-max-nivel pic 9 value 5.
+       01  w-header-actual pic x(3).
+       01  w-encontrado pic 9.
+
+       01  w-total-art-lineas pic 9(4) value zero.
+       01  w-tabla-art.
+           03 ta-entry OCCURS 1000 TIMES INDEXED BY ta-idx.
+               05 ta-art-cod   pic x(3).
+               05 ta-comp-cod  pic x(3).
+               05 ta-comp-cant pic 99.
+               05 ta-tipo-comp pic 9.
+
+       01  w-tope-pila pic 9(4) value zero.
+       01  w-pila-explosion.
+           03 pe-entry OCCURS 300 TIMES INDEXED BY pe-idx.
+               05 pe-cod   pic x(3).
+               05 pe-cant  pic 9(9).
+               05 pe-nivel pic 9.
+       01  w-exp-cod pic x(3).
+       01  w-exp-cant pic 9(9).
+       01  w-exp-nivel pic 9.
+       01  w-acum-cod pic x(3).
+       01  w-acum-cant pic 9(9).
+
+       01  w-total-comp pic 9(4) value zero.
        01  tabla-comp.
-           03 vec-comp pic 999 OCCURS 99 times.
-       01  w-i pic 9.
+           03 tc-entry OCCURS 2000 TIMES INDEXED BY tc-idx.
+               05 tc-cod  pic x(3).
+               05 tc-cant pic 9(9).
+       01  w-cant-encontrada pic 9(9).
+
+       01  w-total-sinbom pic 9(4) value zero.
+       01  tabla-sinbom.
+           03 sb-entry OCCURS 500 TIMES INDEXED BY sb-idx.
+               05 sb-cod  pic x(3).
+               05 sb-cant pic 9(5).
+
+       01  w-total-falt pic 9(4) value zero.
+       01  tabla-falt.
+           03 tf-entry OCCURS 2000 TIMES INDEXED BY tf-idx.
+               05 tf-cod        pic x(3).
+               05 tf-nom        pic x(20).
+               05 tf-necesario  pic 9(9).
+               05 tf-disponible pic 9(6).
+               05 tf-faltante   pic 9(9).
+
        01  w-flag-comp pic 9 value ZERO.
        01  cabecera0.
            03 filler       pic x(20).
@@ -98,14 +176,189 @@
 
                05 l-nom pic x(20).
                05 filler pic x(8) value spaces.
-               05 l-cant pic zz9 value spaces.
+               05 l-cant pic zzzzz9 value spaces.
+
+       01  cabecera2.
+           03 filler pic x(22) value spaces.
+           03 filler pic x(38) value
+               "COMPONENTES CON FALTANTE DE STOCK".
+
+       01  cabfalt1.
+           03 filler pic x(22) value spaces.
+           03 filler pic x(6) value "CODIGO".
+           03 filler pic x(4) value spaces.
+           03 filler pic x(10) value "NOMBRE".
+           03 filler pic x(5) value spaces.
+           03 filler pic x(9) value "NECESARIO".
+           03 filler pic x(3) value spaces.
+           03 filler pic x(10) value "DISPONIBLE".
+           03 filler pic x(3) value spaces.
+           03 filler pic x(8) value "FALTANTE".
+
+       01  detallefalt.
+           03 filler  pic x(22) value spaces.
+           03 lf-cod  pic x(6).
+           03 lf-nom  pic x(20).
+           03 lf-nec  pic zzzzz9.
+           03 filler  pic x(4) value spaces.
+           03 lf-disp pic zzzzz9.
+           03 filler  pic x(5) value spaces.
+           03 lf-falt pic zzzzz9.
+
+       01  sinfalt.
+           03 filler pic x(22) value spaces.
+           03 filler pic x(28) value
+               "SIN FALTANTES DE STOCK".
+
+       01  cabeceraexc0.
+           03 filler pic x(20) value spaces.
+           03 filler pic x(28) value
+               "LISTADO DE VENTAS RECHAZADAS".
+
+       01  cabeceraexc1.
+           03 filler pic x(22) value spaces.
+           03 filler pic x(7) value "FACTURA".
+           03 filler pic x(4) value spaces.
+           03 filler pic x(8) value "ARTICULO".
+           03 filler pic x(3) value spaces.
+           03 filler pic x(8) value "CANTIDAD".
+           03 filler pic x(3) value spaces.
+           03 filler pic x(20) value "MOTIVO DEL RECHAZO".
+
+       01  detalleexc.
+           03 filler    pic x(22) value spaces.
+           03 le-factura pic z(7)9.
+           03 filler    pic x(4) value spaces.
+           03 le-art    pic x(3).
+           03 filler    pic x(3) value spaces.
+           03 le-cant   pic x(8).
+           03 filler    pic x(2) value spaces.
+           03 le-motivo pic x(30).
+
+       01  sinexc.
+           03 filler pic x(22) value spaces.
+           03 filler pic x(22) value
+               "SIN VENTAS RECHAZADAS".
+
+       01  cabecera3.
+           03 filler pic x(22) value spaces.
+           03 filler pic x(38) value
+               "ARTICULOS VENDIDOS SIN FICHA TECNICA".
+
+       01  cabsb1.
+           03 filler pic x(22) value spaces.
+           03 filler pic x(8) value "ARTICULO".
+           03 filler pic x(4) value spaces.
+           03 filler pic x(8) value "CANTIDAD".
+
+       01  detallesb.
+           03 filler pic x(22) value spaces.
+           03 ls-cod  pic x(8).
+           03 ls-cant pic zzzz9.
+
+       01  sinsinbom.
+           03 filler pic x(22) value spaces.
+           03 filler pic x(39) value
+               "TODOS LOS ARTICULOS VENDIDOS TIENEN BOM".
+
+       01  cabeceratr.
+           03 filler pic x(22) value spaces.
+           03 filler pic x(19) value "TOTALES DE CONTROL".
+
+       01  detalletr1.
+           03 filler pic x(22) value spaces.
+           03 filler pic x(22) value "FACTURAS PROCESADAS: ".
+           03 lt-facturas pic zzzzz9.
+
+       01  detalletr2.
+           03 filler pic x(22) value spaces.
+           03 filler pic x(20) value "UNIDADES VENDIDAS: ".
+           03 lt-unidades pic zzzzzz9.
+
+       01  detalletr3.
+           03 filler pic x(22) value spaces.
+           03 filler pic x(30) value
+               "TOTAL COMPONENTES NECESARIOS: ".
+           03 lt-componentes pic zzzzzzz9.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM 40-LEER-RANGO-FECHAS.
            SORT ARCH-SORT-VENTAS ASCENDING srt-ven-articulo
-           USING VENTAS
+           INPUT PROCEDURE IS 50-VALIDAR-VENTAS
            OUTPUT PROCEDURE IS DATOS-SALIDA.
            STOP RUN.
 
+       40-LEER-RANGO-FECHAS.
+           ACCEPT w-linea-cmd FROM COMMAND-LINE.
+           IF w-linea-cmd NOT = SPACES
+               UNSTRING w-linea-cmd DELIMITED BY SPACE
+                   INTO w-fecha-desde-x w-fecha-hasta-x
+               END-UNSTRING
+               IF w-fecha-desde-x NOT = SPACES
+                   MOVE w-fecha-desde-x TO w-fecha-desde
+               END-IF
+               IF w-fecha-hasta-x NOT = SPACES
+                   MOVE w-fecha-hasta-x TO w-fecha-hasta
+               END-IF
+           END-IF.
+
+       50-VALIDAR-VENTAS.
+           OPEN INPUT VENTAS.
+           OPEN OUTPUT EXCEPCIONES.
+           DISPLAY cabeceraexc0.
+           DISPLAY cabeceraexc1.
+           WRITE exc-reg FROM cabeceraexc0.
+           WRITE exc-reg FROM cabeceraexc1.
+           PERFORM 55-LEER-VENTA.
+           PERFORM UNTIL w-flag-ventas = 1
+               PERFORM 60-VALIDAR-VENTA
+               PERFORM 55-LEER-VENTA
+           END-PERFORM.
+           IF w-total-exc = 0
+               DISPLAY sinexc
+               WRITE exc-reg FROM sinexc
+           END-IF.
+           CLOSE VENTAS.
+           CLOSE EXCEPCIONES.
+
+       55-LEER-VENTA.
+           READ VENTAS AT END MOVE 1 TO w-flag-ventas.
+
+       60-VALIDAR-VENTA.
+           IF ven-art = SPACES
+               MOVE "CODIGO DE ARTICULO EN BLANCO" TO le-motivo
+               PERFORM 65-REPORTAR-EXCEPCION
+           ELSE
+               IF ven-cant IS NOT NUMERIC
+                   MOVE "CANTIDAD NO NUMERICA" TO le-motivo
+                   PERFORM 65-REPORTAR-EXCEPCION
+               ELSE
+                   IF ven-cant = ZERO
+                       MOVE "CANTIDAD EN CERO" TO le-motivo
+                       PERFORM 65-REPORTAR-EXCEPCION
+                   ELSE
+                       IF ven-fecha < w-fecha-desde
+                           OR ven-fecha > w-fecha-hasta
+                           CONTINUE
+                       ELSE
+                           MOVE ven-factura TO srt-ven-factura
+                           MOVE ven-art TO srt-ven-articulo
+                           MOVE ven-cant TO srt-ven-cant
+                           MOVE ven-fecha TO srt-ven-fecha
+                           RELEASE srt-ventas-reg
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       65-REPORTAR-EXCEPCION.
+           ADD 1 TO w-total-exc.
+           MOVE ven-factura TO le-factura.
+           MOVE ven-art TO le-art.
+           MOVE ven-cant TO le-cant.
+           DISPLAY detalleexc.
+           WRITE exc-reg FROM detalleexc.
+
        DATOS-SALIDA.
            PERFORM 10-INICIO-GENERAL.
            PERFORM 100-LEER-SORT.
@@ -122,11 +375,50 @@
 
         10-INICIO-GENERAL.
            OPEN INPUT ARTICULOS.
+           IF w-fs-art NOT = "00"
+               DISPLAY "NO SE PUDO ABRIR ARTICULOS, FILE STATUS "
+                   w-fs-art
+               STOP RUN
+           END-IF.
            OPEN INPUT COMPONENTES.
+           IF w-fs-comp NOT = "00"
+               DISPLAY "NO SE PUDO ABRIR COMPONENTES, FILE STATUS "
+                   w-fs-comp
+               STOP RUN
+           END-IF.
            OPEN OUTPUT LISTADO.
+           PERFORM 115-CARGAR-ARTICULOS.
+
+       115-CARGAR-ARTICULOS.
+           PERFORM 220-LEER-ARTICULO.
+           PERFORM UNTIL w-flag-art = 1
+               IF art-cab-tiporeg = 1
+                   MOVE art-cab-cod TO w-header-actual
+               ELSE
+                   IF w-total-art-lineas < 1000
+                       ADD 1 TO w-total-art-lineas
+                       SET ta-idx TO w-total-art-lineas
+                       MOVE w-header-actual   TO ta-art-cod(ta-idx)
+                       MOVE art-det-comp      TO ta-comp-cod(ta-idx)
+                       MOVE art-det-cant      TO ta-comp-cant(ta-idx)
+                       MOVE art-det-tipo-comp TO ta-tipo-comp(ta-idx)
+                   ELSE
+                       DISPLAY "TABLA DE ARTICULOS LLENA, SE DESCARTA "
+                           w-header-actual
+                   END-IF
+               END-IF
+               PERFORM 220-LEER-ARTICULO
+           END-PERFORM.
+           CLOSE ARTICULOS.
 
        100-LEER-SORT.
-           RETURN ARCH-SORT-VENTAS AT END MOVE 1 TO w-flag-sort.
+           RETURN ARCH-SORT-VENTAS
+               AT END
+                   MOVE 1 TO w-flag-sort
+               NOT AT END
+                   ADD 1 TO w-cant-registros
+                   ADD srt-ven-cant TO w-total-unidades
+           END-RETURN.
 
        110-INICIO-SORT.
            MOVE srt-ven-articulo TO w-sort-art-ant.
@@ -139,33 +431,122 @@
             PERFORM 200-BUSCAR-ARTICULO.
 
        200-BUSCAR-ARTICULO.
-           PERFORM 220-LEER-ARTICULO.
            PERFORM 300-PROCESO-ARTICULO.
 
        220-LEER-ARTICULO.
            READ ARTICULOS AT END MOVE 1 TO w-flag-art.
 
        300-PROCESO-ARTICULO.
-           IF art-cab-tiporeg=1
-              PERFORM 220-LEER-ARTICULO.
-               PERFORM UNTIL w-flag-art=1 or art-det-tiporeg IS =1
-               or art-cab-cod IS = w-sort-art-ant
-                   COMPUTE w-cant-total=w-sort-cant*art-det-cant
-                   add w-cant-total to vec-comp(art-det-comp)
-                   PERFORM 220-LEER-ARTICULO
-               END-PERFORM.
+           MOVE ZERO TO w-encontrado.
+           PERFORM VARYING ta-idx FROM 1 BY 1
+               UNTIL ta-idx > w-total-art-lineas OR w-encontrado = 1
+               IF ta-art-cod(ta-idx) = w-sort-art-ant
+                   MOVE 1 TO w-encontrado
+               END-IF
+           END-PERFORM.
+           IF w-encontrado = 0
+               PERFORM 310-REGISTRAR-SIN-BOM
+           ELSE
+               PERFORM 320-EXPLOTAR-ARTICULO
+           END-IF.
+
+       310-REGISTRAR-SIN-BOM.
+           IF w-total-sinbom < 500
+               ADD 1 TO w-total-sinbom
+               MOVE w-sort-art-ant TO sb-cod(w-total-sinbom)
+               MOVE w-sort-cant    TO sb-cant(w-total-sinbom)
+           ELSE
+               DISPLAY "TABLA SIN-BOM LLENA, SE DESCARTA "
+                   w-sort-art-ant
+           END-IF.
+
+       320-EXPLOTAR-ARTICULO.
+           MOVE ZERO TO w-tope-pila.
+           ADD 1 TO w-tope-pila.
+           MOVE w-sort-art-ant TO pe-cod(w-tope-pila).
+           MOVE w-sort-cant    TO pe-cant(w-tope-pila).
+           MOVE 1              TO pe-nivel(w-tope-pila).
+           PERFORM UNTIL w-tope-pila = 0
+               MOVE pe-cod(w-tope-pila)   TO w-exp-cod
+               MOVE pe-cant(w-tope-pila)  TO w-exp-cant
+               MOVE pe-nivel(w-tope-pila) TO w-exp-nivel
+               SUBTRACT 1 FROM w-tope-pila
+               PERFORM VARYING ta-idx FROM 1 BY 1
+                   UNTIL ta-idx > w-total-art-lineas
+                   IF ta-art-cod(ta-idx) = w-exp-cod
+                       COMPUTE w-cant-total =
+                           w-exp-cant * ta-comp-cant(ta-idx)
+                       IF ta-tipo-comp(ta-idx) = 2
+                           IF w-exp-nivel < w-max-nivel
+                               IF w-tope-pila < 300
+                                   ADD 1 TO w-tope-pila
+                                   MOVE ta-comp-cod(ta-idx)
+                                       TO pe-cod(w-tope-pila)
+                                   MOVE w-cant-total
+                                       TO pe-cant(w-tope-pila)
+                                   COMPUTE pe-nivel(w-tope-pila) =
+                                       w-exp-nivel + 1
+                               ELSE
+                                   DISPLAY
+                                 "PILA DE EXPLOSION LLENA, SE CORTA EN "
+                                     ta-comp-cod(ta-idx)
+                               END-IF
+                           ELSE
+                               DISPLAY
+                                 "PROFUNDIDAD MAXIMA, SE DESCARTA"
+                                 " SUB-KIT " ta-comp-cod(ta-idx)
+                           END-IF
+                       ELSE
+                           MOVE ta-comp-cod(ta-idx) TO w-acum-cod
+                           MOVE w-cant-total        TO w-acum-cant
+                           PERFORM 305-ACUMULAR-COMPONENTE
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       305-ACUMULAR-COMPONENTE.
+           MOVE ZERO TO w-encontrado.
+           PERFORM VARYING tc-idx FROM 1 BY 1
+               UNTIL tc-idx > w-total-comp OR w-encontrado = 1
+               IF tc-cod(tc-idx) = w-acum-cod
+                   ADD w-acum-cant TO tc-cant(tc-idx)
+                   MOVE 1 TO w-encontrado
+               END-IF
+           END-PERFORM.
+           IF w-encontrado = 0
+               IF w-total-comp < 2000
+                   ADD 1 TO w-total-comp
+                   MOVE w-acum-cod  TO tc-cod(w-total-comp)
+                   MOVE w-acum-cant TO tc-cant(w-total-comp)
+               ELSE
+                   DISPLAY "TABLA DE COMPONENTES LLENA, SE DESCARTA "
+                       w-acum-cod
+               END-IF
+           END-IF.
 
        400-PROCESO-COMPONENTE.
+           MOVE ZERO TO l-nro-pag.
            PERFORM 410-LEER-COMPONENTE.
            PERFORM 420-MOSTRAR-CABECERA.
            PERFORM 430-MUESTRO.
+           PERFORM 700-MOSTRAR-TRAILER.
+           PERFORM 500-MOSTRAR-FALTANTES.
+           PERFORM 600-MOSTRAR-SIN-BOM.
 
        410-LEER-COMPONENTE.
            READ COMPONENTES AT END MOVE 1 TO w-flag-comp.
 
        420-MOSTRAR-CABECERA.
+           ADD 1 TO l-nro-pag.
            DISPLAY cabecera0.
            DISPLAY cabecera1.
+           IF l-nro-pag = 1
+               WRITE lis-reg FROM cabecera0
+           ELSE
+               WRITE lis-reg FROM cabecera0 AFTER ADVANCING PAGE
+           END-IF.
+           WRITE lis-reg FROM cabecera1.
 
        430-MUESTRO.
            PERFORM UNTIL w-flag-comp=1
@@ -173,19 +554,105 @@
                PERFORM 410-LEER-COMPONENTE
            END-PERFORM.
 
+       435-BUSCAR-CANT-COMP.
+           MOVE ZERO TO w-cant-encontrada.
+           PERFORM VARYING tc-idx FROM 1 BY 1
+               UNTIL tc-idx > w-total-comp
+               IF tc-cod(tc-idx) = comp-cod
+                   MOVE tc-cant(tc-idx) TO w-cant-encontrada
+               END-IF
+           END-PERFORM.
+
        440-ARMO-LINEA.
            MOVE comp-cod TO l-cod.
            MOVE comp-nombre TO l-nom.
-           MOVE vec-comp(comp-cod) TO l-cant.
+           PERFORM 435-BUSCAR-CANT-COMP.
+           MOVE w-cant-encontrada TO l-cant.
            DISPLAY detalle1.
-           WRITE lis-reg.
+           WRITE lis-reg FROM detalle1
+               AT END-OF-PAGE
+                   PERFORM 420-MOSTRAR-CABECERA
+           END-WRITE.
+           PERFORM 445-VERIFICAR-FALTANTE.
+
+       445-VERIFICAR-FALTANTE.
+           IF w-cant-encontrada > comp-cant-stock
+               IF w-total-falt < 2000
+                   ADD 1 TO w-total-falt
+                   MOVE comp-cod          TO tf-cod(w-total-falt)
+                   MOVE comp-nombre       TO tf-nom(w-total-falt)
+                   MOVE w-cant-encontrada TO tf-necesario(w-total-falt)
+                   MOVE comp-cant-stock   TO tf-disponible(w-total-falt)
+                   COMPUTE tf-faltante(w-total-falt) =
+                       w-cant-encontrada - comp-cant-stock
+               ELSE
+                   DISPLAY "TABLA DE FALTANTES LLENA, SE DESCARTA "
+                       comp-cod
+               END-IF
+           END-IF.
+
+       700-MOSTRAR-TRAILER.
+           MOVE ZERO TO w-total-grand-comp.
+           PERFORM VARYING tc-idx FROM 1 BY 1
+               UNTIL tc-idx > w-total-comp
+               ADD tc-cant(tc-idx) TO w-total-grand-comp
+           END-PERFORM.
+           MOVE w-cant-registros   TO lt-facturas.
+           MOVE w-total-unidades   TO lt-unidades.
+           MOVE w-total-grand-comp TO lt-componentes.
+           DISPLAY cabeceratr.
+           DISPLAY detalletr1.
+           DISPLAY detalletr2.
+           DISPLAY detalletr3.
+           WRITE lis-reg FROM cabeceratr.
+           WRITE lis-reg FROM detalletr1.
+           WRITE lis-reg FROM detalletr2.
+           WRITE lis-reg FROM detalletr3.
+
+       500-MOSTRAR-FALTANTES.
+           DISPLAY cabecera2.
+           WRITE lis-reg FROM cabecera2.
+           IF w-total-falt = 0
+               DISPLAY sinfalt
+               WRITE lis-reg FROM sinfalt
+           ELSE
+               DISPLAY cabfalt1
+               WRITE lis-reg FROM cabfalt1
+               PERFORM VARYING tf-idx FROM 1 BY 1
+                   UNTIL tf-idx > w-total-falt
+                   MOVE tf-cod(tf-idx)  TO lf-cod
+                   MOVE tf-nom(tf-idx)  TO lf-nom
+                   MOVE tf-necesario(tf-idx)  TO lf-nec
+                   MOVE tf-disponible(tf-idx) TO lf-disp
+                   MOVE tf-faltante(tf-idx)   TO lf-falt
+                   DISPLAY detallefalt
+                   WRITE lis-reg FROM detallefalt
+               END-PERFORM
+           END-IF.
+
+       600-MOSTRAR-SIN-BOM.
+           DISPLAY cabecera3.
+           WRITE lis-reg FROM cabecera3.
+           IF w-total-sinbom = 0
+               DISPLAY sinsinbom
+               WRITE lis-reg FROM sinsinbom
+           ELSE
+               DISPLAY cabsb1
+               WRITE lis-reg FROM cabsb1
+               PERFORM VARYING sb-idx FROM 1 BY 1
+                   UNTIL sb-idx > w-total-sinbom
+                   MOVE sb-cod(sb-idx)  TO ls-cod
+                   MOVE sb-cant(sb-idx) TO ls-cant
+                   DISPLAY detallesb
+                   WRITE lis-reg FROM detallesb
+               END-PERFORM
+           END-IF.
 
        90-FIN-GENERAL.
            PERFORM 400-PROCESO-COMPONENTE.
            PERFORM 450-CERRAR-ARCHIVO.
 
        450-CERRAR-ARCHIVO.
-           CLOSE ARTICULOS.
            CLOSE COMPONENTES.
            CLOSE LISTADO.
        END PROGRAM CECILIA-OLMOS.
