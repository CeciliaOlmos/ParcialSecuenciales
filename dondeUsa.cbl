@@ -0,0 +1,364 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INFORME-DONDE-USA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARTICULOS
+           ASSIGN TO
+           "..\articulos.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS art-cab-clave
+           FILE STATUS IS w-fs-art.
+           SELECT COMPONENTES
+           ASSIGN TO
+           "..\componentes.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS comp-cod
+           FILE STATUS IS w-fs-comp.
+           SELECT LISTADO
+           ASSIGN TO PRINTER,"..\dondeUsa.dat".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARTICULOS.
+       01  art-reg-cab.
+           03 art-cab-tiporeg pic 9.
+           03 art-cab-clave.
+               05 art-cab-cod  pic x(3).
+               05 art-cab-secu pic 9(3).
+           03 art-cab-nombre pic x(20).
+       01  art-reg-det.
+           03 art-det-tiporeg pic 9.
+           03 art-det-clave.
+               05 art-det-cod  pic x(3).
+               05 art-det-secu pic 9(3).
+           03 art-det-comp pic x(3).
+           03 art-det-cant pic 99.
+           03 art-det-tipo-comp pic 9.
+
+       FD  COMPONENTES.
+       01  comp-registro.
+           03 comp-cod pic x(3).
+           03 comp-nombre pic x(20).
+           03 comp-cant-stock pic 9(6).
+
+       FD  LISTADO
+           LINAGE IS 60 LINES
+           with FOOTING AT 50
+           lines at top 1
+           lines at BOTTOM 1.
+       01  lis-reg pic x(80).
+
+       WORKING-STORAGE SECTION.
+       01  w-fs-art  pic xx.
+       01  w-fs-comp pic xx.
+       01  w-flag-art  pic 9.
+       01  w-flag-comp pic 9.
+       01  w-nro-pag   pic 99 value zero.
+
+       01  w-total-cab pic 9(4) value zero.
+       01  w-tabla-cab.
+           03 tc-entry OCCURS 200 TIMES INDEXED BY tc-idx.
+               05 tc-cod    pic x(3).
+               05 tc-nombre pic x(20).
+
+       01  w-total-det pic 9(4) value zero.
+       01  w-tabla-det.
+           03 td-entry OCCURS 1000 TIMES INDEXED BY td-idx.
+               05 td-art-cod    pic x(3).
+               05 td-comp-cod   pic x(3).
+               05 td-cant       pic 99.
+               05 td-tipo-comp  pic 9.
+
+       01  w-max-nivel pic 9 value 5.
+       01  w-tope-pila pic 9(4) value zero.
+       01  w-pila-explosion.
+           03 pe-entry OCCURS 300 TIMES INDEXED BY pe-idx.
+               05 pe-cod   pic x(3).
+               05 pe-cant  pic 9(9).
+               05 pe-nivel pic 9.
+       01  w-stk-cod   pic x(3).
+       01  w-stk-cant  pic 9(9).
+       01  w-stk-nivel pic 9.
+       01  w-stk-total pic 9(9).
+
+       01  w-total-acum pic 9(4) value zero.
+       01  w-tabla-acum.
+           03 ac-entry OCCURS 200 TIMES INDEXED BY ac-idx.
+               05 ac-comp-cod pic x(3).
+               05 ac-cant     pic 9(9).
+       01  w-acum-cod  pic x(3).
+       01  w-acum-cant pic 9(9).
+       01  w-encontrado pic 9.
+
+       01  w-total-exp pic 9(5) value zero.
+       01  w-tabla-exp.
+           03 ex-entry OCCURS 40000 TIMES INDEXED BY ex-idx.
+               05 ex-art-cod  pic x(3).
+               05 ex-comp-cod pic x(3).
+               05 ex-cant     pic 9(9).
+
+       01  w-nombre-art pic x(20).
+       01  w-total-usos pic 9(4).
+
+       01  cabecera0.
+           03 filler       pic x(20).
+           03 filler       pic x(22) value "INFORME DONDE SE USA".
+           03 filler       pic x(12) value spaces.
+           03 filler       pic x(13) value "NRO. DE PAG. ".
+           03 l-nro-pag    pic 99.
+           03 filler       pic x(13).
+
+       01  cabcomp1.
+           03 filler pic x(22) value spaces.
+           03 filler pic x(10) value "COMPONENTE".
+           03 filler pic x(2) value spaces.
+           03 lc-cod  pic x(6).
+           03 filler pic x(2) value spaces.
+           03 lc-nom  pic x(20).
+
+       01  cabcomp2.
+           03 filler pic x(22) value spaces.
+           03 filler pic x(8) value "ARTICULO".
+           03 filler pic x(6) value spaces.
+           03 filler pic x(10) value "NOMBRE".
+           03 filler pic x(12) value spaces.
+           03 filler pic x(15) value "CANTIDAD X UNID".
+
+       01  detallecomp.
+           03 filler  pic x(22) value spaces.
+           03 ld-cod  pic x(8).
+           03 ld-nom  pic x(20).
+           03 filler  pic x(8) value spaces.
+           03 ld-cant pic zzzzz9.
+
+       01  sincomp.
+           03 filler pic x(22) value spaces.
+           03 filler pic x(35) value
+               "NINGUN ARTICULO USA ESTE COMPONENTE".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 10-INICIO.
+           PERFORM 35-MOSTRAR-CABECERA-PAGINA.
+           PERFORM 20-LEER-COMPONENTE.
+           PERFORM UNTIL w-flag-comp = 1
+               PERFORM 30-MOSTRAR-COMPONENTE
+               PERFORM 20-LEER-COMPONENTE
+           END-PERFORM.
+           PERFORM 90-FIN.
+           STOP RUN.
+
+       10-INICIO.
+           OPEN INPUT ARTICULOS.
+           IF w-fs-art NOT = "00"
+               DISPLAY "NO SE PUDO ABRIR ARTICULOS, FILE STATUS "
+                   w-fs-art
+               STOP RUN
+           END-IF.
+           OPEN INPUT COMPONENTES.
+           IF w-fs-comp NOT = "00"
+               DISPLAY "NO SE PUDO ABRIR COMPONENTES, FILE STATUS "
+                   w-fs-comp
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT LISTADO.
+           MOVE ZERO TO w-flag-art.
+           PERFORM 15-CARGAR-ARTICULOS.
+           CLOSE ARTICULOS.
+           PERFORM 50-EXPANDIR-ARTICULOS.
+
+       15-CARGAR-ARTICULOS.
+           PERFORM 16-LEER-ARTICULO.
+           PERFORM UNTIL w-flag-art = 1
+               IF art-cab-tiporeg = 1
+                   PERFORM 17-REGISTRAR-CABECERA
+               ELSE
+                   PERFORM 18-REGISTRAR-DETALLE
+               END-IF
+               PERFORM 16-LEER-ARTICULO
+           END-PERFORM.
+
+       16-LEER-ARTICULO.
+           READ ARTICULOS AT END MOVE 1 TO w-flag-art.
+
+       17-REGISTRAR-CABECERA.
+           IF w-total-cab < 200
+               ADD 1 TO w-total-cab
+               MOVE art-cab-cod TO tc-cod (w-total-cab)
+               MOVE art-cab-nombre TO tc-nombre (w-total-cab)
+           ELSE
+               DISPLAY "TABLA DE CABECERAS LLENA, SE DESCARTA "
+                   art-cab-cod
+           END-IF.
+
+       18-REGISTRAR-DETALLE.
+           IF w-total-det < 1000
+               ADD 1 TO w-total-det
+               MOVE art-det-cod      TO td-art-cod (w-total-det)
+               MOVE art-det-comp     TO td-comp-cod (w-total-det)
+               MOVE art-det-cant     TO td-cant (w-total-det)
+               MOVE art-det-tipo-comp TO td-tipo-comp (w-total-det)
+           ELSE
+               DISPLAY "TABLA DE DETALLES LLENA, SE DESCARTA "
+                   art-det-cod
+           END-IF.
+
+       50-EXPANDIR-ARTICULOS.
+           PERFORM VARYING tc-idx FROM 1 BY 1
+               UNTIL tc-idx > w-total-cab
+               PERFORM 51-EXPLOTAR-UN-ARTICULO
+           END-PERFORM.
+
+       51-EXPLOTAR-UN-ARTICULO.
+           MOVE ZERO TO w-total-acum.
+           MOVE ZERO TO w-tope-pila.
+           ADD 1 TO w-tope-pila.
+           MOVE tc-cod(tc-idx) TO pe-cod(w-tope-pila).
+           MOVE 1              TO pe-cant(w-tope-pila).
+           MOVE 1              TO pe-nivel(w-tope-pila).
+           PERFORM UNTIL w-tope-pila = 0
+               MOVE pe-cod(w-tope-pila)   TO w-stk-cod
+               MOVE pe-cant(w-tope-pila)  TO w-stk-cant
+               MOVE pe-nivel(w-tope-pila) TO w-stk-nivel
+               SUBTRACT 1 FROM w-tope-pila
+               PERFORM VARYING td-idx FROM 1 BY 1
+                   UNTIL td-idx > w-total-det
+                   IF td-art-cod(td-idx) = w-stk-cod
+                       COMPUTE w-stk-total =
+                           w-stk-cant * td-cant(td-idx)
+                       IF td-tipo-comp(td-idx) = 2
+                           IF w-stk-nivel < w-max-nivel
+                               IF w-tope-pila < 300
+                                   ADD 1 TO w-tope-pila
+                                   MOVE td-comp-cod(td-idx)
+                                       TO pe-cod(w-tope-pila)
+                                   MOVE w-stk-total
+                                       TO pe-cant(w-tope-pila)
+                                   COMPUTE pe-nivel(w-tope-pila) =
+                                       w-stk-nivel + 1
+                               ELSE
+                                   DISPLAY
+                                 "PILA DE EXPLOSION LLENA, SE CORTA EN "
+                                     td-comp-cod(td-idx)
+                               END-IF
+                           ELSE
+                               DISPLAY
+                                 "PROFUNDIDAD MAXIMA, SE DESCARTA"
+                                 " SUB-KIT " td-comp-cod(td-idx)
+                           END-IF
+                       ELSE
+                           MOVE td-comp-cod(td-idx) TO w-acum-cod
+                           MOVE w-stk-total         TO w-acum-cant
+                           PERFORM 52-ACUMULAR-RAW
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+           PERFORM 53-VOLCAR-ACUMULADO.
+
+       52-ACUMULAR-RAW.
+           MOVE ZERO TO w-encontrado.
+           PERFORM VARYING ac-idx FROM 1 BY 1
+               UNTIL ac-idx > w-total-acum OR w-encontrado = 1
+               IF ac-comp-cod(ac-idx) = w-acum-cod
+                   ADD w-acum-cant TO ac-cant(ac-idx)
+                   MOVE 1 TO w-encontrado
+               END-IF
+           END-PERFORM.
+           IF w-encontrado = 0
+               IF w-total-acum < 200
+                   ADD 1 TO w-total-acum
+                   MOVE w-acum-cod  TO ac-comp-cod(w-total-acum)
+                   MOVE w-acum-cant TO ac-cant(w-total-acum)
+               ELSE
+                   DISPLAY "TABLA ACUMULADORA LLENA, SE DESCARTA "
+                       w-acum-cod
+               END-IF
+           END-IF.
+
+       53-VOLCAR-ACUMULADO.
+           PERFORM VARYING ac-idx FROM 1 BY 1
+               UNTIL ac-idx > w-total-acum
+               IF w-total-exp < 40000
+                   ADD 1 TO w-total-exp
+                   MOVE tc-cod(tc-idx)     TO ex-art-cod(w-total-exp)
+                   MOVE ac-comp-cod(ac-idx) TO ex-comp-cod(w-total-exp)
+                   MOVE ac-cant(ac-idx)     TO ex-cant(w-total-exp)
+               ELSE
+                   DISPLAY "TABLA DE EXPOSICION LLENA, SE DESCARTA "
+                       tc-cod(tc-idx)
+               END-IF
+           END-PERFORM.
+
+       20-LEER-COMPONENTE.
+           READ COMPONENTES AT END MOVE 1 TO w-flag-comp.
+
+       30-MOSTRAR-COMPONENTE.
+           MOVE comp-cod TO lc-cod.
+           MOVE comp-nombre TO lc-nom.
+           DISPLAY cabcomp1.
+           WRITE lis-reg FROM cabcomp1
+               AT END-OF-PAGE
+                   PERFORM 35-MOSTRAR-CABECERA-PAGINA
+           END-WRITE.
+           MOVE ZERO TO w-total-usos.
+           PERFORM VARYING ex-idx FROM 1 BY 1
+               UNTIL ex-idx > w-total-exp
+               IF ex-comp-cod (ex-idx) = comp-cod
+                   ADD 1 TO w-total-usos
+                   PERFORM 40-MOSTRAR-USO
+               END-IF
+           END-PERFORM.
+           IF w-total-usos = 0
+               DISPLAY sincomp
+               WRITE lis-reg FROM sincomp
+                   AT END-OF-PAGE
+                       PERFORM 35-MOSTRAR-CABECERA-PAGINA
+               END-WRITE
+           END-IF.
+
+       35-MOSTRAR-CABECERA-PAGINA.
+           ADD 1 TO w-nro-pag.
+           MOVE w-nro-pag TO l-nro-pag.
+           DISPLAY cabecera0.
+           DISPLAY cabcomp2.
+           IF w-nro-pag = 1
+               WRITE lis-reg FROM cabecera0
+           ELSE
+               WRITE lis-reg FROM cabecera0 AFTER ADVANCING PAGE
+           END-IF.
+           WRITE lis-reg FROM cabcomp2.
+
+       40-MOSTRAR-USO.
+           PERFORM 45-BUSCAR-NOMBRE-ARTICULO.
+           MOVE ex-art-cod (ex-idx) TO ld-cod.
+           MOVE w-nombre-art TO ld-nom.
+           MOVE ex-cant (ex-idx) TO ld-cant.
+           DISPLAY detallecomp.
+           WRITE lis-reg FROM detallecomp
+               AT END-OF-PAGE
+                   PERFORM 35-MOSTRAR-CABECERA-PAGINA
+           END-WRITE.
+
+       45-BUSCAR-NOMBRE-ARTICULO.
+           MOVE SPACES TO w-nombre-art.
+           PERFORM VARYING tc-idx FROM 1 BY 1
+               UNTIL tc-idx > w-total-cab
+               IF tc-cod (tc-idx) = ex-art-cod (ex-idx)
+                   MOVE tc-nombre (tc-idx) TO w-nombre-art
+               END-IF
+           END-PERFORM.
+
+       90-FIN.
+           CLOSE COMPONENTES.
+           CLOSE LISTADO.
+       END PROGRAM INFORME-DONDE-USA.
